@@ -8,14 +8,45 @@
 
                            select payroll-master
                            assign to "C:\a\exercise9\input2.txt"
-                           organization is line sequential.
+                           organization is indexed
+                           access mode is sequential
+                           record key is employee-no-master.
 
                            select updated-payroll-master
-                           assign to "C:\a\exercise9\output1.txt".
+                           assign to "C:\a\exercise9\output1.txt"
+                           organization is indexed
+                           access mode is sequential
+                           record key is employee-no-uptd.
 
                            select control-listing
                            assign to "C:\a\exercise9\output2.txt".
 
+                           select reject-listing
+                           assign to "C:\a\exercise9\output3.txt".
+
+                           select terminated-employees
+                           assign to "C:\a\exercise9\output4.txt".
+
+                           select salary-history
+                           assign to "C:\a\exercise9\output5.txt"
+                           organization is line sequential.
+
+                           select restart-control
+                           assign to "C:\a\exercise9\output6.txt"
+                           organization is line sequential
+                           file status is ws-restart-status.
+
+                           select exception-listing
+                           assign to "C:\a\exercise9\output7.txt".
+
+                           select sequence-error-listing
+                           assign to "C:\a\exercise9\output8.txt".
+
+                           select threshold-control
+                           assign to "C:\a\exercise9\input3.txt"
+                           organization is line sequential
+                           file status is ws-threshold-status.
+
        data division.
        file section.
 
@@ -23,29 +54,89 @@
        record contains 80 characters.
        01  payroll-trans-record.
            05  employee-no-trans       picture x(5).
-           05  filler                  picture x(24).
+           05  transaction-code        picture x(1).
+               88  trans-code-add                value 'A'.
+               88  trans-code-change             value 'C'.
+               88  trans-code-delete             value 'D'.
+               88  trans-code-valid               values 'A' 'C' 'D'.
+           05  employee-name-trans     picture x(20).
+           05  dept-code-trans         picture x(4).
+           05  pay-grade-trans         picture x(2).
            05  annual-salary-trans     picture 9(6).
-           05  filler                  picture x(45).
+           05  filler                  picture x(42).
 
        fd  payroll-master
-       record contains 80 characters.  
+       record contains 80 characters.
        01  payroll-master-record.
            05  employee-no-master      picture x(5).
-           05  filler                  picture x(24).
+           05  employee-name-master    picture x(20).
+           05  dept-code-master        picture x(4).
+           05  pay-grade-master        picture x(2).
            05  annual-salary-master    picture 9(6).
-           05  filler                  picture x(45).
+           05  filler                  picture x(43).
 
        fd  updated-payroll-master
-       record contains 80 characters.  
+       record contains 80 characters.
        01  updated-payroll-master-record.
            05  employee-no-uptd        picture x(5).
-           05  filler                  picture x(24).
+           05  employee-name-uptd      picture x(20).
+           05  dept-code-uptd          picture x(4).
+           05  pay-grade-uptd          picture x(2).
            05  annual-salary-uptd      picture 9(6).
-           05  filler                  picture x(45).
+           05  filler                  picture x(43).
 
        fd  control-listing.
        01  print-rec               picture x(99).
 
+       fd  reject-listing.
+       01  reject-rec              picture x(99).
+
+       fd  terminated-employees
+       record contains 80 characters.
+       01  terminated-employee-record.
+           05  employee-no-term        picture x(5).
+           05  employee-name-term      picture x(20).
+           05  dept-code-term          picture x(4).
+           05  pay-grade-term          picture x(2).
+           05  final-salary-term       picture 9(6).
+           05  termination-date-term   picture x(10).
+           05  filler                  picture x(33).
+
+       fd  salary-history
+       record contains 80 characters.
+       01  salary-history-record.
+           05  employee-no-hist        picture x(5).
+           05  effective-date-hist     picture x(10).
+           05  old-salary-hist         picture 9(6).
+           05  new-salary-hist         picture 9(6).
+           05  filler                  picture x(53).
+
+       fd  restart-control
+       record contains 80 characters.
+       01  restart-control-record.
+           05  restart-record-count    picture 9(7).
+           05  restart-master-key      picture x(5).
+           05  restart-trans-key       picture x(5).
+           05  restart-new-acct-count  picture 9(7).
+           05  restart-update-count    picture 9(7).
+           05  restart-no-update-count picture 9(7).
+           05  restart-delete-count    picture 9(7).
+           05  restart-exception-count picture 9(5).
+           05  restart-reject-count    picture 9(5).
+           05  restart-dollars-before  picture 9(11).
+           05  restart-dollars-after   picture 9(11).
+           05  filler                  picture x(3).
+
+       fd  exception-listing.
+       01  exception-rec           picture x(104).
+
+       fd  sequence-error-listing.
+       01  sequence-error-rec      picture x(99).
+
+       fd  threshold-control
+       record contains 3 characters.
+       01  threshold-control-record   picture 9(3).
+
        working-storage section.
        
        01  hl-header-1.
@@ -86,55 +177,391 @@
            05  type-of-action-taken    picture x(16).
            05                      picture x(10) value spaces.
        
-        01  ws-old-master-eof  picture x value 'N'.                         
-        01  ws-transfile-eof   picture x value 'N'. 
+        01  ws-old-master-eof  picture x value 'N'.
+        01  ws-transfile-eof   picture x value 'N'.
+
+       01  reject-header-1.
+           05      picture x(30) value spaces.
+           05      picture x(26) value "TRANSACTION REJECT LISTING".
+           05      picture x(43) value spaces.
+
+       01  reject-header-2.
+           05      picture x(10) value spaces.
+           05      picture x(12) value "EMPLOYEE NO.".
+           05      picture x(10) value spaces.
+           05      picture x(12) value "SALARY VALUE".
+           05      picture x(13) value spaces.
+           05      picture x(13) value "REJECT REASON".
+           05      picture x(29) value spaces.
+
+       01  reject-line-out.
+           05                          picture x(10) value spaces.
+           05  reject-employee-no-out  picture x(5).
+           05                          picture x(17) value spaces.
+           05  reject-salary-out       picture x(9).
+           05                          picture x(15) value spaces.
+           05  reject-reason-out       picture x(30).
+           05                          picture x(13) value spaces.
+
+       01  ws-reject-count         picture 9(5) value 0.
+       01  ws-reject-reason        picture x(30) value spaces.
+
+       01  ws-trans-valid-switch   picture x value 'Y'.
+           88  trans-valid                     value 'Y'.
+           88  trans-invalid                   value 'N'.
+
+       01  ws-restart-status       picture xx.
+       01  ws-threshold-status     picture xx.
+
+       01  ws-run-mode-switch      picture x value 'F'.
+           88  fresh-run                       value 'F'.
+           88  restart-run                     value 'R'.
+
+       01  ws-checkpoint-interval  picture 9(5) value 1000.
+       01  ws-checkpoint-count     picture 9(7) value 0.
+
+       01  ws-last-ckpt-count      picture 9(7) value 0.
+       01  ws-last-ckpt-master-key picture x(5) value spaces.
+       01  ws-last-ckpt-trans-key  picture x(5) value spaces.
+
+       01  ws-new-acct-count       picture 9(7) value 0.
+       01  ws-update-count         picture 9(7) value 0.
+       01  ws-no-update-count      picture 9(7) value 0.
+       01  ws-delete-count         picture 9(7) value 0.
+       01  ws-total-dollars-before picture 9(11) value 0.
+       01  ws-total-dollars-after  picture 9(11) value 0.
+
+       01  trailer-line-1.
+           05      picture x(30) value spaces.
+           05      picture x(31) value "CONTROL TOTALS - BATCH BALANCE".
+           05      picture x(38) value spaces.
+
+       01  ws-salary-change-threshold-pct  picture 9(3) value 25.
+       01  ws-pct-change                   picture s9(5)v99 value 0.
+       01  ws-exception-count              picture 9(5) value 0.
+
+       01  exception-header-1.
+           05      picture x(30) value spaces.
+           05      picture x(35) value "SALARY CHANGE EXCEPTION LISTING".
+           05      picture x(34) value spaces.
+
+       01  exception-header-2.
+           05      picture x(10) value spaces.
+           05      picture x(12) value "EMPLOYEE NO.".
+           05      picture x(8) value spaces.
+           05      picture x(16) value "CURRENT SALARY".
+           05      picture x(6) value spaces.
+           05      picture x(16) value "REQUESTED SALARY".
+           05      picture x(4) value spaces.
+           05      picture x(11) value "PERCENT CHG".
+           05      picture x(16) value spaces.
+
+       01  exception-line-out.
+           05                          picture x(10) value spaces.
+           05  exception-employee-no-out   picture x(5).
+           05                          picture x(12) value spaces.
+           05  exception-old-salary-out    picture $ZZZ,ZZZ.99.
+           05                          picture x(9) value spaces.
+           05  exception-new-salary-out    picture $ZZZ,ZZZ.99.
+           05                          picture x(6) value spaces.
+           05  exception-pct-out           picture +ZZ9.99.
+           05                          picture x(4) value "%".
+           05                          picture x(10) value spaces.
+           05  exception-status-out        picture x(19).
+
+       01  ws-prev-master-key          picture x(5) value spaces.
+       01  ws-prev-trans-key           picture x(5) value spaces.
+
+       01  sequence-error-header-1.
+           05      picture x(30) value spaces.
+           05      picture x(34) value "TRANSACTION SEQUENCE ERROR LISTING".
+           05      picture x(35) value spaces.
+
+       01  sequence-error-header-2.
+           05      picture x(10) value spaces.
+           05      picture x(14) value "FILE".
+           05      picture x(16) value spaces.
+           05      picture x(8) value "PREVIOUS".
+           05      picture x(8) value spaces.
+           05      picture x(6) value "STATUS".
+           05      picture x(6) value spaces.
+           05      picture x(7) value "CURRENT".
+           05      picture x(24) value spaces.
+
+       01  sequence-error-line-out.
+           05                              picture x(10) value spaces.
+           05  sequence-error-file-out     picture x(20).
+           05                              picture x(5) value spaces.
+           05  sequence-error-prev-out     picture x(5).
+           05                              picture x(3) value spaces.
+           05                              picture x(11) value "OUT OF SEQ".
+           05                              picture x(3) value spaces.
+           05  sequence-error-curr-out     picture x(5).
+           05                              picture x(37) value spaces.
+
+       01  trailer-detail-line.
+           05                          picture x(10) value spaces.
+           05  trailer-label-out       picture x(30).
+           05                          picture x(3) value spaces.
+           05  trailer-count-out       picture zz,zzz,zz9.
+           05                          picture x(5) value spaces.
+           05  trailer-dollars-out     picture $ZZ,ZZZ,ZZZ,ZZ9.99.
+           05                          picture x(10) value spaces.
 
        PROCEDURE DIVISION.                                              
        100-main-module.
 
-           display 'PROGRAM STARTED'                                   
-           perform 200-initialization                                  
-           perform 400-read-old-master                                 
-           perform 500-read-transfile                                  
-           perform 300-compare                                         
+           display 'PROGRAM STARTED'
+           perform 200-initialization
+           if fresh-run
+               perform 400-read-old-master
+               perform 500-read-transfile
+           end-if
+           perform 300-compare
            until ws-old-master-eof = 'Y' and ws-transfile-eof = 'Y'
-             
+
+           perform 990-print-trailer
+           perform 998-clear-restart-control
+
            stop run.
 
        200-initialization.
 
-            open input payroll-master                                       
-            open output updated-payroll-master                                      
-            open input payroll-trans
-            open output control-listing
+            perform 150-load-restart-checkpoint
+            perform 180-load-threshold-parameter
 
-            move spaces to print-rec
+            open input payroll-master
+            open input payroll-trans
 
             move function current-date to date-field
-            move day-field & "/" & month-field & "/" & year-field 
+            move day-field & "/" & month-field & "/" & year-field
                to date-field-format
 
-            set page-no to 1
+            if restart-run
+                open extend updated-payroll-master
+                open extend control-listing
+                open extend reject-listing
+                open extend terminated-employees
+                open extend exception-listing
+                open extend sequence-error-listing
+                move ws-last-ckpt-count to ws-checkpoint-count
+                perform 160-reposition-master
+                perform 170-reposition-transfile
+            else
+                open output updated-payroll-master
+                open output control-listing
+                open output reject-listing
+                open output terminated-employees
+                open output exception-listing
+                open output sequence-error-listing
+
+                move spaces to print-rec
+
+                set page-no to 1
+
+                write print-rec from hl-header-1 after advancing 4 lines
+                write print-rec from hl-header-2 after advancing 2 lines
+
+                write reject-rec from reject-header-1 after advancing 4 lines
+                write reject-rec from reject-header-2 after advancing 2 lines
+
+                write exception-rec from exception-header-1
+                    after advancing 4 lines
+                write exception-rec from exception-header-2
+                    after advancing 2 lines
+
+                write sequence-error-rec from sequence-error-header-1
+                    after advancing 4 lines
+                write sequence-error-rec from sequence-error-header-2
+                    after advancing 2 lines
+            end-if
+
+            open extend salary-history
+            open extend restart-control.
+
+       180-load-threshold-parameter.
+
+           open input threshold-control
+           if ws-threshold-status = '00'
+               read threshold-control
+                   at end
+                       continue
+                   not at end
+                       move threshold-control-record
+                           to ws-salary-change-threshold-pct
+               end-read
+               close threshold-control
+           end-if.
+
+       150-load-restart-checkpoint.
+
+           open input restart-control
+           if ws-restart-status = '00'
+               perform 155-read-last-checkpoint
+                   until ws-restart-status not = '00'
+               close restart-control
+               if ws-last-ckpt-count > 0
+                   set restart-run to true
+               end-if
+           end-if.
+
+       155-read-last-checkpoint.
+
+           read restart-control
+           if ws-restart-status = '00'
+               move restart-record-count to ws-last-ckpt-count
+               move restart-master-key to ws-last-ckpt-master-key
+               move restart-trans-key to ws-last-ckpt-trans-key
+               move restart-new-acct-count to ws-new-acct-count
+               move restart-update-count to ws-update-count
+               move restart-no-update-count to ws-no-update-count
+               move restart-delete-count to ws-delete-count
+               move restart-exception-count to ws-exception-count
+               move restart-reject-count to ws-reject-count
+               move restart-dollars-before to ws-total-dollars-before
+               move restart-dollars-after to ws-total-dollars-after
+           end-if.
+
+       160-reposition-master.
+
+           move ws-last-ckpt-master-key to employee-no-master
+           start payroll-master key is not less than employee-no-master
+               invalid key move 'Y' to ws-old-master-eof
+           end-start
+           if ws-old-master-eof = 'N'
+               perform 400-read-old-master
+           end-if.
+
+       170-reposition-transfile.
+
+           perform 500-read-transfile
+           perform 500-read-transfile
+               until ws-transfile-eof = 'Y'
+               or employee-no-trans >= ws-last-ckpt-trans-key.
 
-            write print-rec from hl-header-1 after advancing 4 lines
-            write print-rec from hl-header-2 after advancing 2 lines.
+       950-write-checkpoint.
 
-       300-compare.                                                    
+           move ws-checkpoint-count to restart-record-count
+           move employee-no-master to restart-master-key
+           move employee-no-trans to restart-trans-key
+           move ws-new-acct-count to restart-new-acct-count
+           move ws-update-count to restart-update-count
+           move ws-no-update-count to restart-no-update-count
+           move ws-delete-count to restart-delete-count
+           move ws-exception-count to restart-exception-count
+           move ws-reject-count to restart-reject-count
+           move ws-total-dollars-after to restart-dollars-after
+
+           if ws-old-master-eof = 'N'
+               compute restart-dollars-before =
+                   ws-total-dollars-before - annual-salary-master
+           else
+               move ws-total-dollars-before to restart-dollars-before
+           end-if
+
+           write restart-control-record.
+
+       998-clear-restart-control.
+
+           close restart-control
+           open output restart-control
+           close restart-control.
+
+       300-compare.
 
            display 'COMPARING RECORDS.'
-           evaluate true                                               
-               when employee-no-trans < employee-no-master                            
-                    perform 600-new-acct                                
-               when employee-no-trans = employee-no-master                           
-                    perform 700-update-acct                                 
-               when employee-no-trans > employee-no-master                            
-                    perform 800-no-update                              
-           end-evaluate.
+           set trans-valid to true
+           if ws-transfile-eof = 'N'
+               perform 350-validate-transaction
+           end-if
+
+           if trans-invalid
+               perform 500-read-transfile
+           else
+               evaluate true
+                   when employee-no-trans < employee-no-master
+                        and trans-code-delete
+                        perform 650-delete-not-found
+                   when employee-no-trans < employee-no-master
+                        and trans-code-change
+                        perform 660-change-not-found
+                   when employee-no-trans < employee-no-master
+                        perform 600-new-acct
+                   when employee-no-trans = employee-no-master
+                        and trans-code-delete
+                        perform 900-delete-acct
+                   when employee-no-trans = employee-no-master
+                        and trans-code-add
+                        perform 670-add-exists
+                   when employee-no-trans = employee-no-master
+                        perform 700-update-acct
+                   when employee-no-trans > employee-no-master
+                        perform 800-no-update
+               end-evaluate
+
+               add 1 to ws-checkpoint-count
+               if function mod(ws-checkpoint-count ws-checkpoint-interval) = 0
+                   perform 950-write-checkpoint
+               end-if
+           end-if.
+
+       350-validate-transaction.
+
+           evaluate true
+               when employee-no-trans = spaces
+                    set trans-invalid to true
+                    move "BLANK EMPLOYEE NUMBER" to ws-reject-reason
+               when not trans-code-valid
+                    set trans-invalid to true
+                    move "INVALID TRANSACTION CODE" to ws-reject-reason
+               when trans-code-delete
+                    continue
+               when annual-salary-trans is not numeric
+                    set trans-invalid to true
+                    move "SALARY NOT NUMERIC" to ws-reject-reason
+               when annual-salary-trans = zero
+                    set trans-invalid to true
+                    move "SALARY IS ZERO" to ws-reject-reason
+           end-evaluate
+
+           if trans-invalid
+               perform 360-write-reject
+           end-if.
+
+       360-write-reject.
+
+           add 1 to ws-reject-count
+           move employee-no-trans to reject-employee-no-out
+           move annual-salary-trans to reject-salary-out
+           move ws-reject-reason to reject-reason-out
+           write reject-rec from reject-line-out after advancing 1 line.
+
+       650-delete-not-found.
+
+           move "TERMINATION - NOT FOUND" to ws-reject-reason
+           perform 360-write-reject
+           perform 500-read-transfile.
 
-       600-new-acct.                                                               
+       660-change-not-found.
 
-           move payroll-trans-record to updated-payroll-master-record
-           write updated-payroll-master-record after advancing 1 line                                
+           move "CHANGE - EMPLOYEE NOT FOUND" to ws-reject-reason
+           perform 360-write-reject
+           perform 500-read-transfile.
+
+       670-add-exists.
+
+           move "ADD - EMPLOYEE EXISTS" to ws-reject-reason
+           perform 360-write-reject
+           perform 500-read-transfile.
+
+       600-new-acct.
+
+           move employee-no-trans to employee-no-uptd
+           move employee-name-trans to employee-name-uptd
+           move dept-code-trans to dept-code-uptd
+           move pay-grade-trans to pay-grade-uptd
+           move annual-salary-trans to annual-salary-uptd
+           write updated-payroll-master-record
 
            move employee-no-trans to employee-no-out
            move 0 to prev-annual-salary-out
@@ -143,13 +570,42 @@
 
            write print-rec from payroll-trans-out after advancing 1 line
 
+           add 1 to ws-new-acct-count
+           add annual-salary-trans to ws-total-dollars-after
+
            perform 500-read-transfile.
 
-       700-update-acct.                                                     
+       700-update-acct.
+
+           perform 710-compute-pct-change
+
+           if ws-pct-change > ws-salary-change-threshold-pct
+               perform 730-exception-hold
+           else
+               perform 720-apply-update
+           end-if
+
+           perform 500-read-transfile
+           perform 400-read-old-master.
+
+       710-compute-pct-change.
+
+           if annual-salary-master = zero
+               move 0 to ws-pct-change
+           else
+               compute ws-pct-change rounded =
+                   function abs(annual-salary-trans - annual-salary-master)
+                       * 100 / annual-salary-master
+           end-if.
+
+       720-apply-update.
 
            move employee-no-master to employee-no-uptd
+           move employee-name-trans to employee-name-uptd
+           move dept-code-trans to dept-code-uptd
+           move pay-grade-trans to pay-grade-uptd
            move annual-salary-trans to annual-salary-uptd
-           write updated-payroll-master-record after advancing 1 line
+           write updated-payroll-master-record
 
            move employee-no-master to employee-no-out
            move annual-salary-master to prev-annual-salary-out
@@ -158,25 +614,166 @@
 
            write print-rec from payroll-trans-out after advancing 1 line
 
-           perform 500-read-transfile
-           perform 400-read-old-master.
+           move employee-no-master to employee-no-hist
+           move date-field-format to effective-date-hist
+           move annual-salary-master to old-salary-hist
+           move annual-salary-trans to new-salary-hist
+           write salary-history-record
+
+           add 1 to ws-update-count
+           add annual-salary-trans to ws-total-dollars-after.
+
+       730-exception-hold.
+
+           move payroll-master-record to updated-payroll-master-record
+           write updated-payroll-master-record
+
+           move employee-no-master to employee-no-out
+           move annual-salary-master to prev-annual-salary-out
+           move annual-salary-trans to new-annual-salary-out
+           move "EXCEPTION - HELD" to type-of-action-taken
+
+           write print-rec from payroll-trans-out after advancing 1 line
+
+           move employee-no-master to exception-employee-no-out
+           move annual-salary-master to exception-old-salary-out
+           move annual-salary-trans to exception-new-salary-out
+           move ws-pct-change to exception-pct-out
+           move "PENDING SIGN-OFF" to exception-status-out
+
+           write exception-rec from exception-line-out
+               after advancing 1 line
+
+           add 1 to ws-exception-count
+           add annual-salary-master to ws-total-dollars-after.
                                                                                                                                                                                        
-       800-no-update.                                                  
+       800-no-update.
 
            move payroll-master-record to updated-payroll-master-record
-           write updated-payroll-master-record after advancing 1 line                               
-           perform 400-read-old-master.                                
+           write updated-payroll-master-record
+
+           add 1 to ws-no-update-count
+           add annual-salary-master to ws-total-dollars-after
+
+           perform 400-read-old-master.
+
+       900-delete-acct.
+
+           move employee-no-master to employee-no-term
+           move employee-name-master to employee-name-term
+           move dept-code-master to dept-code-term
+           move pay-grade-master to pay-grade-term
+           move annual-salary-master to final-salary-term
+           move date-field-format to termination-date-term
+           write terminated-employee-record after advancing 1 line
+
+           move employee-no-master to employee-no-out
+           move annual-salary-master to prev-annual-salary-out
+           move 0 to new-annual-salary-out
+           move "RECORD DELETED" to type-of-action-taken
+
+           write print-rec from payroll-trans-out after advancing 1 line
+
+           add 1 to ws-delete-count
+
+           perform 500-read-transfile
+           perform 400-read-old-master.
 
        400-read-old-master.
 
            read payroll-master
-           at end move 'Y' to ws-old-master-eof                    
-           move high-values to employee-no-master.                               
-                                            
-       500-read-transfile.                                             
+               at end move 'Y' to ws-old-master-eof
+                    move high-values to employee-no-master
+               not at end
+                    if employee-no-master not = spaces
+                        if employee-no-master < ws-prev-master-key
+                            perform 995-abort-master-sequence-error
+                        end-if
+                        move employee-no-master to ws-prev-master-key
+                    end-if
+                    add annual-salary-master to ws-total-dollars-before
+           end-read.
+
+       500-read-transfile.
 
            read payroll-trans
-           at end move 'Y' to ws-transfile-eof                         
-           move high-values to employee-no-trans.
+               at end move 'Y' to ws-transfile-eof
+                    move high-values to employee-no-trans
+               not at end
+                    if employee-no-trans not = spaces
+                        if employee-no-trans < ws-prev-trans-key
+                            perform 996-abort-trans-sequence-error
+                        end-if
+                        move employee-no-trans to ws-prev-trans-key
+                    end-if
+           end-read.
+
+       995-abort-master-sequence-error.
+
+           move "PAYROLL-MASTER" to sequence-error-file-out
+           move ws-prev-master-key to sequence-error-prev-out
+           move employee-no-master to sequence-error-curr-out
+           write sequence-error-rec from sequence-error-line-out
+               after advancing 1 line
+
+           display "ABEND - PAYROLL-MASTER OUT OF SEQUENCE - PREVIOUS "
+              ws-prev-master-key " CURRENT " employee-no-master
+
+           move 16 to return-code
+           stop run.
+
+       996-abort-trans-sequence-error.
+
+           move "PAYROLL-TRANS" to sequence-error-file-out
+           move ws-prev-trans-key to sequence-error-prev-out
+           move employee-no-trans to sequence-error-curr-out
+           write sequence-error-rec from sequence-error-line-out
+               after advancing 1 line
+
+           display "ABEND - PAYROLL-TRANS OUT OF SEQUENCE - PREVIOUS "
+              ws-prev-trans-key " CURRENT " employee-no-trans
+
+           move 16 to return-code
+           stop run.
+
+       990-print-trailer.
+
+           write print-rec from spaces after advancing 2 lines
+           write print-rec from trailer-line-1 after advancing 1 line
+           write print-rec from spaces after advancing 1 line
+
+           move zero to trailer-dollars-out
+           move "NEW ACCOUNTS ADDED" to trailer-label-out
+           move ws-new-acct-count to trailer-count-out
+           write print-rec from trailer-detail-line after advancing 1 line
+
+           move "RECORD UPDATES" to trailer-label-out
+           move ws-update-count to trailer-count-out
+           write print-rec from trailer-detail-line after advancing 1 line
+
+           move "CARRY-FORWARDS (NO CHANGE)" to trailer-label-out
+           move ws-no-update-count to trailer-count-out
+           write print-rec from trailer-detail-line after advancing 1 line
+
+           move "TERMINATIONS PROCESSED" to trailer-label-out
+           move ws-delete-count to trailer-count-out
+           write print-rec from trailer-detail-line after advancing 1 line
+
+           move "SALARY CHANGES HELD FOR REVIEW" to trailer-label-out
+           move ws-exception-count to trailer-count-out
+           write print-rec from trailer-detail-line after advancing 1 line
+
+           move "TRANSACTIONS REJECTED" to trailer-label-out
+           move ws-reject-count to trailer-count-out
+           write print-rec from trailer-detail-line after advancing 1 line
+
+           move zero to trailer-count-out
+           move "TOTAL DOLLARS - BEFORE RUN" to trailer-label-out
+           move ws-total-dollars-before to trailer-dollars-out
+           write print-rec from trailer-detail-line after advancing 2 lines
+
+           move "TOTAL DOLLARS - AFTER RUN" to trailer-label-out
+           move ws-total-dollars-after to trailer-dollars-out
+           write print-rec from trailer-detail-line after advancing 1 line.
 
        end program Program1.
