@@ -0,0 +1,283 @@
+       program-id. Program2 as "SequentialFileProcessing.Program2".
+
+       environment division.
+       input-output section.
+       file-control.       select updated-payroll-master
+                           assign to "C:\a\exercise9\output1.txt"
+                           organization is indexed
+                           access mode is sequential
+                           record key is employee-no-uptd.
+
+                           select dept-summary-listing
+                           assign to "C:\a\exercise9\output9.txt".
+
+                           select dept-summary-prior
+                           assign to "C:\a\exercise9\output10.txt"
+                           organization is line sequential
+                           file status is ws-prior-status.
+
+       data division.
+       file section.
+
+       fd  updated-payroll-master
+       record contains 80 characters.
+       01  updated-payroll-master-record.
+           05  employee-no-uptd        picture x(5).
+           05  employee-name-uptd      picture x(20).
+           05  dept-code-uptd          picture x(4).
+           05  pay-grade-uptd          picture x(2).
+           05  annual-salary-uptd      picture 9(6).
+           05  filler                  picture x(43).
+
+       fd  dept-summary-listing.
+       01  print-rec               picture x(99).
+
+       fd  dept-summary-prior
+       record contains 30 characters.
+       01  dept-summary-prior-record.
+           05  prior-dept-code         picture x(4).
+           05  prior-dept-count        picture 9(5).
+           05  prior-dept-total        picture 9(9).
+           05  filler                  picture x(12).
+
+       working-storage section.
+
+       01  hl-header-1.
+           05      picture x(20) value spaces.
+           05      picture x(38) value
+                   "PAYROLL DISTRIBUTION SUMMARY BY DEPT.".
+           05      picture x(4) value spaces.
+           05  date-field-format    picture X(10).
+           05      picture xxx value spaces.
+           05      picture x(4) value "PAGE".
+           05      picture x value spaces.
+           05  page-no              picture 99.
+           05      picture x(9) value spaces.
+
+       01  date-field.
+           05  year-field          picture 9(4).
+           05  month-field         picture 9(2).
+           05  day-field           picture 9(2).
+
+       01  hl-header-2.
+           05      picture x(6) value spaces.
+           05      picture x(4) value "DEPT".
+           05      picture x(6) value spaces.
+           05      picture x(9) value "HEADCOUNT".
+           05      picture x(6) value spaces.
+           05      picture x(20) value "TOTAL ANNUAL SALARY".
+           05      picture x(4) value spaces.
+           05      picture x(16) value "PRIOR PD SALARY".
+           05      picture x(6) value spaces.
+           05      picture x(9) value "CHANGE".
+           05      picture x(11) value spaces.
+
+       01  dept-line-out.
+           05                      picture x(6) value spaces.
+           05  dept-code-out       picture x(4).
+           05                      picture x(6) value spaces.
+           05  headcount-out       picture zz,zz9.
+           05                      picture x(9) value spaces.
+           05  dept-total-out      picture $Z,ZZZ,ZZ9.99.
+           05                      picture x(4) value spaces.
+           05  prior-total-out     picture $Z,ZZZ,ZZ9.99.
+           05                      picture x(3) value spaces.
+           05  dept-change-out     picture +$ZZZ,ZZ9.99.
+           05                      picture x(3) value spaces.
+
+       01  grand-total-line.
+           05                      picture x(6) value spaces.
+           05                      picture x(11) value "GRAND TOTAL".
+           05                      picture x(6) value spaces.
+           05  grand-headcount-out picture zz,zz9.
+           05                      picture x(9) value spaces.
+           05  grand-total-out     picture $Z,ZZZ,ZZ9.99.
+           05                      picture x(4) value spaces.
+           05  grand-prior-out     picture $Z,ZZZ,ZZ9.99.
+           05                      picture x(3) value spaces.
+           05  grand-change-out    picture +$ZZZ,ZZ9.99.
+           05                      picture x(3) value spaces.
+
+       01  dept-table.
+           05  dept-entry occurs 50 times indexed by dept-idx.
+               10  dept-entry-code     picture x(4).
+               10  dept-entry-count    picture 9(5).
+               10  dept-entry-total    picture 9(9).
+               10  dept-entry-prior    picture 9(9).
+
+       01  ws-max-dept-count       picture 9(3) value 50.
+       01  ws-dept-count           picture 9(3) value 0.
+       01  ws-found-switch         picture x value 'N'.
+           88  dept-found                     value 'Y'.
+           88  dept-not-found                 value 'N'.
+
+       01  ws-grand-headcount      picture 9(7) value 0.
+       01  ws-grand-total          picture 9(9) value 0.
+       01  ws-grand-prior          picture 9(9) value 0.
+       01  ws-dept-change          picture s9(9) value 0.
+       01  ws-grand-change         picture s9(9) value 0.
+
+       01  ws-master-eof           picture x value 'N'.
+       01  ws-prior-eof            picture x value 'N'.
+       01  ws-prior-status         picture xx.
+       01  ws-prior-switch         picture x value 'N'.
+           88  prior-file-opened            value 'Y'.
+
+       PROCEDURE DIVISION.
+       100-main-module.
+
+           display 'PROGRAM2 STARTED'
+           perform 200-initialization
+           perform 300-load-prior-summary
+           until ws-prior-eof = 'Y'
+
+           perform 400-read-master
+           perform 500-accumulate
+           until ws-master-eof = 'Y'
+
+           perform 700-print-report
+           perform 800-save-summary
+
+           close updated-payroll-master
+           close dept-summary-listing
+           close dept-summary-prior
+
+           stop run.
+
+       200-initialization.
+
+           open input updated-payroll-master
+           open output dept-summary-listing
+           open input dept-summary-prior
+           if ws-prior-status = '00'
+               set prior-file-opened to true
+           else
+               move 'Y' to ws-prior-eof
+           end-if
+
+           move spaces to print-rec
+
+           move function current-date to date-field
+           move day-field & "/" & month-field & "/" & year-field
+              to date-field-format
+
+           set page-no to 1
+
+           write print-rec from hl-header-1 after advancing 4 lines
+           write print-rec from hl-header-2 after advancing 2 lines.
+
+       300-load-prior-summary.
+
+           read dept-summary-prior
+               at end move 'Y' to ws-prior-eof
+               not at end
+                   if ws-dept-count >= ws-max-dept-count
+                       perform 900-dept-table-full
+                   end-if
+                   add 1 to ws-dept-count
+                   move prior-dept-code to dept-entry-code(ws-dept-count)
+                   move 0 to dept-entry-count(ws-dept-count)
+                   move 0 to dept-entry-total(ws-dept-count)
+                   move prior-dept-total to dept-entry-prior(ws-dept-count)
+           end-read.
+
+       400-read-master.
+
+           read updated-payroll-master
+               at end move 'Y' to ws-master-eof
+           end-read.
+
+       500-accumulate.
+
+           if ws-master-eof = 'N'
+               perform 550-find-department
+               if dept-not-found
+                   if ws-dept-count >= ws-max-dept-count
+                       perform 900-dept-table-full
+                   end-if
+                   add 1 to ws-dept-count
+                   set dept-idx to ws-dept-count
+                   move dept-code-uptd to dept-entry-code(dept-idx)
+                   move 0 to dept-entry-count(dept-idx)
+                   move 0 to dept-entry-total(dept-idx)
+                   move 0 to dept-entry-prior(dept-idx)
+               end-if
+               add 1 to dept-entry-count(dept-idx)
+               add annual-salary-uptd to dept-entry-total(dept-idx)
+               perform 400-read-master
+           end-if.
+
+       550-find-department.
+
+           set dept-not-found to true
+           set dept-idx to 1
+           perform 560-search-loop
+               varying dept-idx from 1 by 1
+               until dept-idx > ws-dept-count or dept-found.
+
+       560-search-loop.
+
+           if dept-entry-code(dept-idx) = dept-code-uptd
+               set dept-found to true
+           end-if.
+
+       700-print-report.
+
+           set dept-idx to 1
+           perform 720-print-one-dept
+               varying dept-idx from 1 by 1
+               until dept-idx > ws-dept-count
+
+           move ws-grand-headcount to grand-headcount-out
+           move ws-grand-total to grand-total-out
+           move ws-grand-prior to grand-prior-out
+           compute ws-grand-change = ws-grand-total - ws-grand-prior
+           move ws-grand-change to grand-change-out
+
+           write print-rec from spaces after advancing 1 line
+           write print-rec from grand-total-line after advancing 1 line.
+
+       720-print-one-dept.
+
+           move dept-entry-code(dept-idx) to dept-code-out
+           move dept-entry-count(dept-idx) to headcount-out
+           move dept-entry-total(dept-idx) to dept-total-out
+           move dept-entry-prior(dept-idx) to prior-total-out
+           compute ws-dept-change =
+               dept-entry-total(dept-idx) - dept-entry-prior(dept-idx)
+           move ws-dept-change to dept-change-out
+
+           write print-rec from dept-line-out after advancing 1 line
+
+           add dept-entry-count(dept-idx) to ws-grand-headcount
+           add dept-entry-total(dept-idx) to ws-grand-total
+           add dept-entry-prior(dept-idx) to ws-grand-prior.
+
+       800-save-summary.
+
+           if prior-file-opened
+               close dept-summary-prior
+           end-if
+           open output dept-summary-prior
+           set dept-idx to 1
+           perform 810-write-one-summary
+               varying dept-idx from 1 by 1
+               until dept-idx > ws-dept-count.
+
+       810-write-one-summary.
+
+           move spaces to dept-summary-prior-record
+           move dept-entry-code(dept-idx) to prior-dept-code
+           move dept-entry-count(dept-idx) to prior-dept-count
+           move dept-entry-total(dept-idx) to prior-dept-total
+           write dept-summary-prior-record.
+
+       900-dept-table-full.
+
+           display "ABEND - DEPARTMENT TABLE FULL - MAX " ws-max-dept-count
+              " DEPARTMENTS EXCEEDED"
+
+           move 16 to return-code
+           stop run.
+
+       end program Program2.
