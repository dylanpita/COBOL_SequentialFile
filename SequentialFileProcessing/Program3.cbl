@@ -0,0 +1,85 @@
+       program-id. Program3 as "SequentialFileProcessing.Program3".
+
+       environment division.
+       input-output section.
+       file-control.       select payroll-master
+                           assign to "C:\a\exercise9\input2.txt"
+                           organization is indexed
+                           access mode is random
+                           record key is employee-no-master
+                           file status is ws-file-status.
+
+       data division.
+       file section.
+
+       fd  payroll-master
+       record contains 80 characters.
+       01  payroll-master-record.
+           05  employee-no-master      picture x(5).
+           05  employee-name-master    picture x(20).
+           05  dept-code-master        picture x(4).
+           05  pay-grade-master        picture x(2).
+           05  annual-salary-master    picture 9(6).
+           05  filler                  picture x(43).
+
+       working-storage section.
+
+       01  ws-file-status          picture xx.
+
+       01  ws-inquiry-employee-no  picture x(5).
+
+       01  ws-salary-display       picture $ZZZ,ZZZ.99.
+
+       01  ws-inquiry-switch       picture x value 'Y'.
+           88  more-inquiries               value 'Y'.
+           88  no-more-inquiries            value 'N'.
+
+       PROCEDURE DIVISION.
+       100-main-module.
+
+           display 'PROGRAM3 STARTED'
+           perform 200-initialization
+           perform 300-process-inquiry
+           until no-more-inquiries
+
+           perform 900-terminate
+
+           stop run.
+
+       200-initialization.
+
+           open input payroll-master.
+
+       300-process-inquiry.
+
+           display "ENTER EMPLOYEE NUMBER (00000 TO QUIT): "
+               with no advancing
+           accept ws-inquiry-employee-no
+
+           if ws-inquiry-employee-no = "00000"
+               set no-more-inquiries to true
+           else
+               perform 400-lookup-employee
+           end-if.
+
+       400-lookup-employee.
+
+           move ws-inquiry-employee-no to employee-no-master
+           read payroll-master
+               invalid key
+                    display "EMPLOYEE " ws-inquiry-employee-no
+                       " NOT FOUND - FILE STATUS " ws-file-status
+               not invalid key
+                    move annual-salary-master to ws-salary-display
+                    display "EMPLOYEE NO...: " employee-no-master
+                    display "NAME..........: " employee-name-master
+                    display "DEPARTMENT....: " dept-code-master
+                    display "PAY GRADE.....: " pay-grade-master
+                    display "ANNUAL SALARY.: " ws-salary-display
+           end-read.
+
+       900-terminate.
+
+           close payroll-master.
+
+       end program Program3.
